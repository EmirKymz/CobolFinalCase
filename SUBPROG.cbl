@@ -11,23 +11,49 @@
                            ORGANIZATION IS INDEXED
                            ACCESS RANDOM
                            RECORD KEY IS IDX-KEY.
+           SELECT AUD-FILE ASSIGN TO AUDFILE
+                           STATUS ST-AUDFILE.
+           SELECT LNG-FILE ASSIGN TO LNGFILE
+                           STATUS ST-LNGFILE.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
-         01 IDX-REC.
-           03 IDX-KEY.
-              05 IDX-UID           PIC S9(05) COMP-3.
-           03 IDX-DVZ          PIC S9(03) COMP.
-           03 IDX-NAME         PIC X(15).
-           03 IDX-SURNAME      PIC X(15).
-           03 IDX-DATE         PIC S9(07) COMP-3.
-           03 IDX-BALANCE      PIC S9(15) COMP-3.
+           COPY IDXREC.
+
+       FD LNG-FILE RECORDING MODE F.
+       01  LNG-REC.
+           05 LNG-CODE             PIC X(02).
+
+       FD AUD-FILE RECORDING MODE F.
+       01  AUD-REC.
+           05 AUD-DATE            PIC 9(08).
+           05 AUD-TIME            PIC 9(08).
+           05 AUD-UID             PIC 9(05).
+           05 AUD-OPRT            PIC X(01).
+           05 AUD-RC              PIC 9(02).
+           05 AUD-OLD-NAME        PIC X(15).
+           05 AUD-OLD-SURNAME     PIC X(15).
+           05 AUD-OLD-DVZ         PIC S9(03).
+           05 AUD-OLD-BALANCE     PIC S9(15).
+           05 AUD-NEW-NAME        PIC X(15).
+           05 AUD-NEW-SURNAME     PIC X(15).
+           05 AUD-NEW-DVZ         PIC S9(03).
+           05 AUD-NEW-BALANCE     PIC S9(15).
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
             03 ST-IDXFILE          PIC 9(02).
                88 IDX-SUCCESS             VALUE 00 97.
                88 IDX-EOF                 VALUE 10.
+            03 ST-AUDFILE          PIC 9(02).
+               88 AUD-SUCCESS             VALUE 00.
+            03 WS-AUD-DATE         PIC 9(08).
+            03 WS-AUD-TIME         PIC 9(08).
+            03 WS-AUD-OPRT         PIC X(01).
+            03 WS-BEF-NAME         PIC X(15).
+            03 WS-BEF-SURNAME      PIC X(15).
+            03 WS-BEF-DVZ          PIC S9(03).
+            03 WS-BEF-BALANCE      PIC S9(15).
             03 WS-UID              PIC S9(05) COMP-3.
             03 WS-COUNT.
                04 WS-COUNT-2          PIC 9(02).
@@ -41,17 +67,18 @@
             03 WS-FLAG             PIC 9(01).
                 88 WS-FLAG-INVALID          VALUE 1.
                 88 WS-FLAG-NOT-INVALID      VALUE 0.
+            03 WS-OD-FLAG          PIC 9(01).
+                88 WS-OD-REJECTED           VALUE 1.
+                88 WS-OD-ACCEPTED           VALUE 0.
+            03 WS-NEW-BALANCE      PIC S9(15) COMP-3.
+            03 WS-DEFAULT-OD-LIMIT PIC S9(15) COMP-3 VALUE 1000.
+            03 ST-LNGFILE          PIC 9(02).
+               88 LNG-SUCCESS             VALUE 00.
+            03 WS-LANG             PIC X(02) VALUE 'TR'.
+               88 WS-LANG-EN               VALUE 'EN'.
+               88 WS-LANG-TR               VALUE 'TR'.
        LINKAGE SECTION.
-         01 WS-SUB-AREA.
-              05 WS-SUB-FUNC PIC 9(01).
-                 88 WS-FUNC-WRITE     VALUE 1.
-                 88 WS-FUNC-UPDATE    VALUE 2.
-                 88 WS-FUNC-DELETE    VALUE 3.
-                 88 WS-FUNC-READ      VALUE 4.
-                 88 WS-FUNC-OTHER     VALUE 0.
-              05 WS-SUB-UID       PIC 9(05).
-              05 WS-SUB-RC        PIC 9(02).
-              05 WS-SUB-DATA      PIC X(140).
+           COPY SUBAREA.
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
            PERFORM H100-OPEN-FILES.
@@ -65,6 +92,17 @@
                DISPLAY "I-O DOES NOT OPENED"
                DISPLAY "STATUS CODE: " ST-IDXFILE
                PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN EXTEND AUD-FILE.
+           IF NOT AUD-SUCCESS
+               OPEN OUTPUT AUD-FILE
+               CLOSE AUD-FILE
+               OPEN EXTEND AUD-FILE
+           END-IF.
+           IF NOT AUD-SUCCESS
+               DISPLAY "AUD-FILE DOES NOT OPENED"
+               DISPLAY "STATUS CODE: " ST-AUDFILE
+               PERFORM H999-PROGRAM-EXIT
            END-IF.
                MOVE SPACES TO WS-DATA-1.
                MOVE SPACES TO WS-DATA-2.
@@ -72,21 +110,47 @@
                MOVE SPACES TO WS-FNAME-T.
                MOVE SPACES TO WS-LNAME-F.
                MOVE SPACES TO WS-LNAME-T.
+           PERFORM H120-LOAD-LANGUAGE.
        H100-END. EXIT.
 
+       H120-LOAD-LANGUAGE.
+           MOVE 'TR' TO WS-LANG.
+           OPEN INPUT LNG-FILE.
+           IF LNG-SUCCESS
+               READ LNG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF LNG-CODE = 'EN' OR LNG-CODE = 'TR'
+                           MOVE LNG-CODE TO WS-LANG
+                       END-IF
+               END-READ
+               CLOSE LNG-FILE
+           END-IF.
+       H120-END. EXIT.
+
        H200-PROCESS.
            MOVE WS-SUB-UID TO IDX-UID.
            READ IDX-FILE KEY IDX-KEY
            INVALID KEY
                 SET WS-FLAG-INVALID TO TRUE
+                MOVE SPACES TO WS-BEF-NAME
+                MOVE SPACES TO WS-BEF-SURNAME
+                MOVE ZERO   TO WS-BEF-DVZ
+                MOVE ZERO   TO WS-BEF-BALANCE
                 IF WS-FUNC-WRITE THEN PERFORM H500-WRITE
                 ELSE PERFORM H300-SET-DESC
                 END-IF
            NOT INVALID KEY
                 SET WS-FLAG-NOT-INVALID TO TRUE
+                MOVE IDX-NAME    TO WS-BEF-NAME
+                MOVE IDX-SURNAME TO WS-BEF-SURNAME
+                MOVE IDX-DVZ     TO WS-BEF-DVZ
+                MOVE IDX-BALANCE TO WS-BEF-BALANCE
                 IF WS-FUNC-UPDATE THEN PERFORM H400-UPDATE
+                ELSE IF WS-FUNC-BALANCE THEN PERFORM H450-POST-BALANCE
                 ELSE
-                   PERFORM H300-SET-DESC               
+                   PERFORM H300-SET-DESC
                 END-IF
            END-READ.
        H200-END. EXIT.
@@ -95,35 +159,84 @@
            IF WS-FUNC-READ
                 MOVE '-read-rc:' TO WS-DATA-1
                 IF WS-FLAG-INVALID THEN
-                    MOVE 'KAYIT BULUNAMADI.' TO WS-DATA-2
+                    IF WS-LANG-EN
+                        MOVE 'RECORD NOT FOUND.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT BULUNAMADI.' TO WS-DATA-2
+                    END-IF
                 ELSE IF WS-FLAG-NOT-INVALID THEN
-                    MOVE 'KAYIT BULUNDU.' TO WS-DATA-2
+                    IF WS-LANG-EN
+                        MOVE 'RECORD FOUND.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT BULUNDU.' TO WS-DATA-2
+                    END-IF
                 END-IF
-           ELSE IF WS-FUNC-DELETE 
-                MOVE '-delt-rc:' TO WS-DATA-1 
+           ELSE IF WS-FUNC-DELETE
+                MOVE '-delt-rc:' TO WS-DATA-1
                 IF WS-FLAG-INVALID THEN
-                    MOVE 'KAYIT SILINEMEDI.' TO WS-DATA-2
+                    IF WS-LANG-EN
+                        MOVE 'RECORD COULD NOT BE DELETED.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT SILINEMEDI.' TO WS-DATA-2
+                    END-IF
                 ELSE IF WS-FLAG-NOT-INVALID THEN
                     DELETE IDX-FILE
-                    MOVE 'KAYIT SILINDI.' TO WS-DATA-2
+                    IF WS-LANG-EN
+                        MOVE 'RECORD DELETED.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT SILINDI.' TO WS-DATA-2
+                    END-IF
+                    MOVE 'D' TO WS-AUD-OPRT
+                    PERFORM H810-WRITE-AUDIT
                 END-IF
-           ELSE IF WS-FUNC-UPDATE 
+           ELSE IF WS-FUNC-UPDATE
                 MOVE '-updt-rc:' TO WS-DATA-1
                 IF WS-FLAG-INVALID THEN
-                    MOVE 'KAYIT GUNCELLENEMEDI.' TO WS-DATA-2
+                    IF WS-LANG-EN
+                        MOVE 'RECORD COULD NOT BE UPDATED.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT GUNCELLENEMEDI.' TO WS-DATA-2
+                    END-IF
                 ELSE IF WS-FLAG-NOT-INVALID THEN
-                    PERFORM H440-UPDT-NOT-INVLD 
+                    PERFORM H440-UPDT-NOT-INVLD
                 END-IF
-           ELSE IF WS-FUNC-WRITE 
+           ELSE IF WS-FUNC-WRITE
                 MOVE '-wrte-rc:' TO WS-DATA-1
                 IF WS-FLAG-INVALID THEN
-                    MOVE 'KAYIT EKLENDI.' TO WS-DATA-2
+                    IF WS-LANG-EN
+                        MOVE 'RECORD ADDED.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT EKLENDI.' TO WS-DATA-2
+                    END-IF
+                ELSE IF WS-FLAG-NOT-INVALID THEN
+                    IF WS-LANG-EN
+                        MOVE 'RECORD COULD NOT BE ADDED.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'KAYIT EKLENEMEDI.' TO WS-DATA-2
+                    END-IF
+                END-IF
+           ELSE IF WS-FUNC-BALANCE
+                MOVE '-post-rc:' TO WS-DATA-1
+                IF WS-FLAG-INVALID THEN
+                    IF WS-LANG-EN
+                        MOVE 'ACCOUNT NOT FOUND.' TO WS-DATA-2
+                    ELSE
+                        MOVE 'HESAP BULUNAMADI.' TO WS-DATA-2
+                    END-IF
                 ELSE IF WS-FLAG-NOT-INVALID THEN
-                    MOVE 'KAYIT EKLENEMEDI.' TO WS-DATA-2
+                    PERFORM H460-BAL-NOT-INVLD
                 END-IF
            ELSE
+      *          WS-SUB-FUNC IS ALWAYS 1 THRU 5 HERE SINCE MAINPROG
+      *          ROUTES ANY OTHER OPERATION CODE STRAIGHT TO REJ-FILE
+      *          WITHOUT CALLING SUBPROG - KEPT AS A DEFENSIVE FALLBACK
+      *          IN CASE SUBPROG IS EVER CALLED FROM SOMEWHERE ELSE.
                 MOVE '-unkw-rc:' TO WS-DATA-1
-                MOVE 'INP OPERATOR BULUNAMADI.' TO WS-DATA-2
+                IF WS-LANG-EN
+                    MOVE 'OPERATION NOT RECOGNIZED.' TO WS-DATA-2
+                ELSE
+                    MOVE 'INP OPERATOR BULUNAMADI.' TO WS-DATA-2
+                END-IF
            END-IF.
            PERFORM H800-PERFORM-LOG.
        H300-END. EXIT.
@@ -146,6 +259,8 @@
            END-PERFORM.
            PERFORM H420-SWITCH-LETTERS.
            REWRITE IDX-REC.
+           MOVE 'U' TO WS-AUD-OPRT.
+           PERFORM H810-WRITE-AUDIT.
            PERFORM H300-SET-DESC.
        H400-END. EXIT.
 
@@ -160,25 +275,74 @@
        H420-END. EXIT.
 
        H440-UPDT-NOT-INVLD.
-            STRING 'KAYIT GUNCELLENDI.' DELIMITED BY SIZE
-                   WS-FNAME-F DELIMITED BY SIZE
-                   '|' DELIMITED BY SIZE
-                   WS-FNAME-T DELIMITED BY SIZE
-                   '|' DELIMITED BY SIZE
-                   WS-LNAME-F DELIMITED BY SIZE
-                   '|' DELIMITED BY SIZE
-                   WS-LNAME-T DELIMITED BY SIZE
-                   INTO WS-DATA-2.
+           IF WS-LANG-EN
+               STRING 'RECORD UPDATED.' DELIMITED BY SIZE
+                      WS-FNAME-F DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      WS-FNAME-T DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      WS-LNAME-F DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      WS-LNAME-T DELIMITED BY SIZE
+                      INTO WS-DATA-2
+           ELSE
+               STRING 'KAYIT GUNCELLENDI.' DELIMITED BY SIZE
+                      WS-FNAME-F DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      WS-FNAME-T DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      WS-LNAME-F DELIMITED BY SIZE
+                      '|' DELIMITED BY SIZE
+                      WS-LNAME-T DELIMITED BY SIZE
+                      INTO WS-DATA-2
+           END-IF.
        H440-END. EXIT.
        
+       H450-POST-BALANCE.
+           COMPUTE WS-NEW-BALANCE = IDX-BALANCE + WS-SUB-AMOUNT.
+           IF (WS-NEW-BALANCE + IDX-OD-LIMIT) < 0
+               SET WS-OD-REJECTED TO TRUE
+           ELSE
+               SET WS-OD-ACCEPTED TO TRUE
+               MOVE WS-NEW-BALANCE TO IDX-BALANCE
+               REWRITE IDX-REC
+               MOVE 'B' TO WS-AUD-OPRT
+               PERFORM H810-WRITE-AUDIT
+           END-IF.
+           PERFORM H300-SET-DESC.
+       H450-END. EXIT.
+
+       H460-BAL-NOT-INVLD.
+           IF WS-OD-REJECTED
+               IF WS-LANG-EN
+                   STRING 'OVERDRAFT LIMIT EXCEEDED.' DELIMITED BY SIZE
+                          INTO WS-DATA-2
+               ELSE
+                   STRING 'BAKIYE LIMITI ASILDI.' DELIMITED BY SIZE
+                          INTO WS-DATA-2
+               END-IF
+           ELSE
+               IF WS-LANG-EN
+                   STRING 'BALANCE UPDATED.' DELIMITED BY SIZE
+                          INTO WS-DATA-2
+               ELSE
+                   STRING 'BAKIYE GUNCELLENDI.' DELIMITED BY SIZE
+                          INTO WS-DATA-2
+               END-IF
+           END-IF.
+       H460-END. EXIT.
+
        H500-WRITE.
-              MOVE 840 TO IDX-DVZ.
-              MOVE 'EMIRCAN        ' TO IDX-NAME.
-              MOVE 'KAYMAZ         ' TO IDX-SURNAME.
+              MOVE WS-SUB-DVZ TO IDX-DVZ.
+              MOVE WS-SUB-NAME TO IDX-NAME.
+              MOVE WS-SUB-SURNAME TO IDX-SURNAME.
               MOVE 19990313 TO IDX-DATE.
-              MOVE ZEROS TO IDX-BALANCE.
+              MOVE WS-SUB-BALANCE TO IDX-BALANCE.
+              MOVE WS-DEFAULT-OD-LIMIT TO IDX-OD-LIMIT.
               MOVE WS-SUB-UID TO IDX-UID.
               WRITE IDX-REC.
+              MOVE 'W' TO WS-AUD-OPRT.
+              PERFORM H810-WRITE-AUDIT.
               PERFORM H300-SET-DESC.
        H500-END. EXIT.
 
@@ -192,7 +356,34 @@
                   INTO WS-SUB-DATA.
        H800-END. EXIT.
 
+       H810-WRITE-AUDIT.
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-TIME FROM TIME.
+           MOVE WS-AUD-DATE    TO AUD-DATE.
+           MOVE WS-AUD-TIME    TO AUD-TIME.
+           MOVE WS-SUB-UID     TO AUD-UID.
+           MOVE WS-AUD-OPRT    TO AUD-OPRT.
+           MOVE ST-IDXFILE     TO AUD-RC.
+           MOVE WS-BEF-NAME    TO AUD-OLD-NAME.
+           MOVE WS-BEF-SURNAME TO AUD-OLD-SURNAME.
+           MOVE WS-BEF-DVZ     TO AUD-OLD-DVZ.
+           MOVE WS-BEF-BALANCE TO AUD-OLD-BALANCE.
+           IF WS-AUD-OPRT = 'D'
+               MOVE SPACES TO AUD-NEW-NAME
+               MOVE SPACES TO AUD-NEW-SURNAME
+               MOVE ZERO   TO AUD-NEW-DVZ
+               MOVE ZERO   TO AUD-NEW-BALANCE
+           ELSE
+               MOVE IDX-NAME     TO AUD-NEW-NAME
+               MOVE IDX-SURNAME  TO AUD-NEW-SURNAME
+               MOVE IDX-DVZ      TO AUD-NEW-DVZ
+               MOVE IDX-BALANCE  TO AUD-NEW-BALANCE
+           END-IF.
+           WRITE AUD-REC.
+       H810-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE IDX-FILE.
+           CLOSE AUD-FILE.
            GOBACK.
        H999-END. EXIT.
