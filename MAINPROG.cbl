@@ -11,6 +11,13 @@
                              STATUS OUT-ST.
            SELECT INP-FILE   ASSIGN INPFILE
                              STATUS INP-ST.
+           SELECT CHK-FILE   ASSIGN TO CHKFILE
+                             STATUS CHK-ST
+                             ORGANIZATION IS INDEXED
+                             ACCESS IS RANDOM
+                             RECORD KEY IS CHK-KEY.
+           SELECT REJ-FILE   ASSIGN TO REJFILE
+                             STATUS REJ-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -20,6 +27,34 @@
        01  INP-REC.
            05 INP-OPRT       PIC X(01).
            05 INP-UID        PIC 9(05).
+           05 INP-NAME       PIC X(15).
+           05 INP-SURNAME    PIC X(15).
+           05 INP-DVZ        PIC 9(03).
+           05 INP-BALANCE    PIC S9(15) SIGN LEADING SEPARATE.
+           05 INP-AMOUNT     PIC S9(15) SIGN LEADING SEPARATE.
+       FD  CHK-FILE.
+       01  CHK-REC.
+           05 CHK-KEY        PIC X(05).
+           05 CHK-LAST-SEQ   PIC 9(08).
+           05 CHK-LAST-UID   PIC 9(05).
+           05 CHK-STATUS     PIC X(01).
+              88 CHK-COMPLETE        VALUE 'C'.
+              88 CHK-INPROGRESS      VALUE 'I'.
+           05 CHK-TOT-READ     PIC 9(08).
+           05 CHK-TOT-VALID    PIC 9(08).
+           05 CHK-TOT-REJECTED PIC 9(08).
+           05 CHK-TOT-WRITE    PIC 9(08).
+           05 CHK-TOT-UPDATE   PIC 9(08).
+           05 CHK-TOT-DELETE   PIC 9(08).
+           05 CHK-TOT-READF    PIC 9(08).
+           05 CHK-TOT-BALANCE  PIC 9(08).
+           05 CHK-TOT-OTHER    PIC 9(08).
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           05 REJ-UID        PIC 9(05).
+           05 REJ-OPRT       PIC X(01).
+           05 REJ-REASON-CD  PIC 9(03).
+           05 REJ-REASON     PIC X(30).
 
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -29,18 +64,26 @@
            05 INP-ST         PIC 9(2).
               88 INP-EOF              VALUE 10.
               88 INP-SUCCESS          VALUE 00.
+           05 CHK-ST         PIC 9(2).
+              88 CHK-SUCCESS          VALUE 00 97.
+           05 REJ-ST         PIC 9(2).
+              88 REJ-SUCCESS          VALUE 00.
+           05 WS-CHECKPOINT-EVERY PIC 9(04) VALUE 0001.
+           05 WS-REC-SEQ     PIC 9(08) VALUE ZERO.
+           05 WS-RESTART-SEQ PIC 9(08) VALUE ZERO.
+           05 WS-CHK-OPENED  PIC X(01) VALUE 'N'.
            05 WS-OPT-TYPE    PIC 9(1).
-              88 OPT-VALID            VALUE 1 THRU 4.
-           05 WS-SUB-AREA.
-              07 WS-SUB-FUNC PIC 9(1).
-                 88 WS-FUNC-WRITE     VALUE 1.
-                 88 WS-FUNC-UPDATE    VALUE 2.
-                 88 WS-FUNC-DELETE    VALUE 3.
-                 88 WS-FUNC-READ      VALUE 4.
-                 88 WS-FUNC-OTHER     VALUE 0.
-              07 WS-SUB-UID  PIC 9(5).
-              07 WS-SUB-RC   PIC 9(2).
-              07 WS-SUB-DATA PIC X(140).
+              88 OPT-VALID            VALUE 1 THRU 5.
+           05 WS-TOT-READ       PIC 9(08) VALUE ZERO.
+           05 WS-TOT-VALID      PIC 9(08) VALUE ZERO.
+           05 WS-TOT-REJECTED   PIC 9(08) VALUE ZERO.
+           05 WS-TOT-WRITE      PIC 9(08) VALUE ZERO.
+           05 WS-TOT-UPDATE     PIC 9(08) VALUE ZERO.
+           05 WS-TOT-DELETE     PIC 9(08) VALUE ZERO.
+           05 WS-TOT-READF      PIC 9(08) VALUE ZERO.
+           05 WS-TOT-BALANCE    PIC 9(08) VALUE ZERO.
+           05 WS-TOT-OTHER      PIC 9(08) VALUE ZERO.
+           COPY SUBAREA.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
@@ -49,48 +92,186 @@
        0000-END. EXIT.
 
        H100-OPEN-FILES.
-           OPEN INPUT INP-FILE
-           OPEN OUTPUT OUT-FILE.
+           OPEN INPUT INP-FILE.
            READ INP-FILE.
            IF NOT INP-SUCCESS
                DISPLAY 'INPUT DOES NOT OPENED'
                PERFORM H999-PROGRAM-EXIT
            END-IF.
+           PERFORM H150-INIT-CHECKPOINT.
+           IF WS-RESTART-SEQ > 0
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJ-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJ-FILE
+           END-IF.
            IF NOT OUT-SUCCESS
                DISPLAY 'OUTFILE DOES NOT OPENED'
                PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF NOT REJ-SUCCESS
+               DISPLAY 'REJFILE DOES NOT OPENED'
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H100-END. EXIT.
 
+       H150-INIT-CHECKPOINT.
+           OPEN I-O CHK-FILE.
+           IF NOT CHK-SUCCESS
+               OPEN OUTPUT CHK-FILE
+               CLOSE CHK-FILE
+               OPEN I-O CHK-FILE
+           END-IF.
+           IF NOT CHK-SUCCESS
+               DISPLAY 'CHKFILE DOES NOT OPENED'
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CHK-OPENED.
+           MOVE 'CTRL1' TO CHK-KEY.
+           READ CHK-FILE KEY CHK-KEY
+               INVALID KEY
+                   MOVE ZERO    TO WS-RESTART-SEQ
+                   MOVE ZERO    TO CHK-LAST-SEQ
+                   MOVE ZERO    TO CHK-LAST-UID
+                   MOVE ZERO    TO CHK-TOT-READ
+                   MOVE ZERO    TO CHK-TOT-VALID
+                   MOVE ZERO    TO CHK-TOT-REJECTED
+                   MOVE ZERO    TO CHK-TOT-WRITE
+                   MOVE ZERO    TO CHK-TOT-UPDATE
+                   MOVE ZERO    TO CHK-TOT-DELETE
+                   MOVE ZERO    TO CHK-TOT-READF
+                   MOVE ZERO    TO CHK-TOT-BALANCE
+                   MOVE ZERO    TO CHK-TOT-OTHER
+                   SET CHK-COMPLETE TO TRUE
+                   WRITE CHK-REC
+               NOT INVALID KEY
+                   IF CHK-INPROGRESS
+                       MOVE CHK-LAST-SEQ     TO WS-RESTART-SEQ
+                       MOVE CHK-TOT-READ     TO WS-TOT-READ
+                       MOVE CHK-TOT-VALID    TO WS-TOT-VALID
+                       MOVE CHK-TOT-REJECTED TO WS-TOT-REJECTED
+                       MOVE CHK-TOT-WRITE    TO WS-TOT-WRITE
+                       MOVE CHK-TOT-UPDATE   TO WS-TOT-UPDATE
+                       MOVE CHK-TOT-DELETE   TO WS-TOT-DELETE
+                       MOVE CHK-TOT-READF    TO WS-TOT-READF
+                       MOVE CHK-TOT-BALANCE  TO WS-TOT-BALANCE
+                       MOVE CHK-TOT-OTHER    TO WS-TOT-OTHER
+                   ELSE
+                       MOVE ZERO TO WS-RESTART-SEQ
+                   END-IF
+           END-READ.
+       H150-END. EXIT.
+
        H200-PROCESS.
-           EVALUATE INP-OPRT
-                WHEN 'W'   SET WS-FUNC-WRITE TO TRUE
-                WHEN 'U'   SET WS-FUNC-UPDATE TO TRUE
-                WHEN 'D'   SET WS-FUNC-DELETE TO TRUE
-                WHEN 'R'   SET WS-FUNC-READ TO TRUE
-                WHEN OTHER SET WS-FUNC-OTHER TO TRUE
-           END-EVALUATE.
-           MOVE WS-SUB-FUNC TO WS-OPT-TYPE.
-           PERFORM H220-CHECK-VALID.
+           ADD 1 TO WS-REC-SEQ.
+           IF WS-REC-SEQ <= WS-RESTART-SEQ
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-TOT-READ
+               EVALUATE INP-OPRT
+                    WHEN 'W'   SET WS-FUNC-WRITE TO TRUE
+                    WHEN 'U'   SET WS-FUNC-UPDATE TO TRUE
+                    WHEN 'D'   SET WS-FUNC-DELETE TO TRUE
+                    WHEN 'R'   SET WS-FUNC-READ TO TRUE
+                    WHEN 'B'   SET WS-FUNC-BALANCE TO TRUE
+                    WHEN OTHER SET WS-FUNC-OTHER TO TRUE
+               END-EVALUATE
+               MOVE WS-SUB-FUNC TO WS-OPT-TYPE
+               PERFORM H220-CHECK-VALID
+               IF FUNCTION MOD(WS-REC-SEQ, WS-CHECKPOINT-EVERY) = 0
+                   PERFORM H210-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
            READ INP-FILE.
        H200-END. EXIT.
 
+       H210-WRITE-CHECKPOINT.
+           MOVE WS-REC-SEQ  TO CHK-LAST-SEQ.
+           MOVE INP-UID     TO CHK-LAST-UID.
+           PERFORM H215-SAVE-TOTALS.
+           SET CHK-INPROGRESS TO TRUE.
+           REWRITE CHK-REC.
+       H210-END. EXIT.
+
+       H215-SAVE-TOTALS.
+           MOVE WS-TOT-READ     TO CHK-TOT-READ.
+           MOVE WS-TOT-VALID    TO CHK-TOT-VALID.
+           MOVE WS-TOT-REJECTED TO CHK-TOT-REJECTED.
+           MOVE WS-TOT-WRITE    TO CHK-TOT-WRITE.
+           MOVE WS-TOT-UPDATE   TO CHK-TOT-UPDATE.
+           MOVE WS-TOT-DELETE   TO CHK-TOT-DELETE.
+           MOVE WS-TOT-READF    TO CHK-TOT-READF.
+           MOVE WS-TOT-BALANCE  TO CHK-TOT-BALANCE.
+           MOVE WS-TOT-OTHER    TO CHK-TOT-OTHER.
+       H215-END. EXIT.
+
        H220-CHECK-VALID.
-           MOVE INP-UID TO WS-SUB-UID
-           MOVE ZEROS   TO WS-SUB-RC
-           MOVE SPACES TO WS-SUB-DATA
-           MOVE SPACES TO OUT-FINAL
-           CALL WS-SUBPROG USING WS-SUB-AREA
-           MOVE WS-SUB-DATA TO OUT-FINAL 
-           WRITE OUT-REC
-           IF NOT OPT-VALID
-               DISPLAY INP-OPRT ' IS WRONG OPERATION'
+           IF OPT-VALID
+               ADD 1 TO WS-TOT-VALID
+               EVALUATE TRUE
+                    WHEN WS-FUNC-WRITE    ADD 1 TO WS-TOT-WRITE
+                    WHEN WS-FUNC-UPDATE   ADD 1 TO WS-TOT-UPDATE
+                    WHEN WS-FUNC-DELETE   ADD 1 TO WS-TOT-DELETE
+                    WHEN WS-FUNC-READ     ADD 1 TO WS-TOT-READF
+                    WHEN WS-FUNC-BALANCE  ADD 1 TO WS-TOT-BALANCE
+               END-EVALUATE
+               MOVE INP-UID      TO WS-SUB-UID
+               MOVE ZEROS        TO WS-SUB-RC
+               MOVE SPACES       TO WS-SUB-DATA
+               MOVE INP-NAME     TO WS-SUB-NAME
+               MOVE INP-SURNAME  TO WS-SUB-SURNAME
+               MOVE INP-DVZ      TO WS-SUB-DVZ
+               MOVE INP-BALANCE  TO WS-SUB-BALANCE
+               MOVE INP-AMOUNT   TO WS-SUB-AMOUNT
+               MOVE SPACES TO OUT-FINAL
+               CALL WS-SUBPROG USING WS-SUB-AREA
+               MOVE WS-SUB-DATA TO OUT-FINAL
+               WRITE OUT-REC
+           ELSE
+               ADD 1 TO WS-TOT-REJECTED
+               ADD 1 TO WS-TOT-OTHER
+               PERFORM H230-WRITE-REJECT
            END-IF.
        H220-END. EXIT.
 
+       H230-WRITE-REJECT.
+           MOVE INP-UID  TO REJ-UID.
+           MOVE INP-OPRT TO REJ-OPRT.
+           MOVE 001      TO REJ-REASON-CD.
+           MOVE 'INVALID OPERATION CODE' TO REJ-REASON.
+           WRITE REJ-REC.
+       H230-END. EXIT.
+
        H999-PROGRAM-EXIT.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
+           IF WS-CHK-OPENED = 'Y'
+               IF INP-EOF
+                   SET CHK-COMPLETE TO TRUE
+                   MOVE WS-REC-SEQ TO CHK-LAST-SEQ
+                   PERFORM H215-SAVE-TOTALS
+                   REWRITE CHK-REC
+               END-IF
+               CLOSE CHK-FILE
+           END-IF.
+           PERFORM H910-PRINT-SUMMARY.
            DISPLAY 'PROGRAM IS EXIT'
            STOP RUN.
        H999-END. EXIT.
+
+       H910-PRINT-SUMMARY.
+           DISPLAY '=================================================='.
+           DISPLAY 'MAINPROG RUN SUMMARY'.
+           DISPLAY 'RECORDS READ .............. ' WS-TOT-READ.
+           DISPLAY 'VALID OPERATIONS .......... ' WS-TOT-VALID.
+           DISPLAY 'REJECTED OPERATIONS ....... ' WS-TOT-REJECTED.
+           DISPLAY '  WRITE  (W) .............. ' WS-TOT-WRITE.
+           DISPLAY '  UPDATE (U) .............. ' WS-TOT-UPDATE.
+           DISPLAY '  DELETE (D) .............. ' WS-TOT-DELETE.
+           DISPLAY '  READ   (R) .............. ' WS-TOT-READF.
+           DISPLAY '  BALANCE(B) .............. ' WS-TOT-BALANCE.
+           DISPLAY '  OTHER      .............. ' WS-TOT-OTHER.
+           DISPLAY '=================================================='.
+       H910-END. EXIT.
