@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    UNLOAD.
+       AUTHOR.        EMIRCAN KAYMAZ.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             STATUS ST-IDXFILE
+                             ORGANIZATION IS INDEXED
+                             ACCESS IS SEQUENTIAL
+                             RECORD KEY IS IDX-KEY.
+           SELECT EXT-FILE   ASSIGN TO EXTFILE
+                             STATUS EXT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  EXT-FILE RECORDING MODE F.
+           COPY IDXREC REPLACING ==IDX-REC==     BY ==EXT-REC==
+                                 ==IDX-KEY==     BY ==EXT-KEY==
+                                 ==IDX-UID==     BY ==EXT-UID==
+                                 ==IDX-DVZ==     BY ==EXT-DVZ==
+                                 ==IDX-NAME==    BY ==EXT-NAME==
+                                 ==IDX-SURNAME== BY ==EXT-SURNAME==
+                                 ==IDX-DATE==    BY ==EXT-DATE==
+                                 ==IDX-BALANCE== BY ==EXT-BALANCE==
+                                 ==IDX-OD-LIMIT== BY ==EXT-OD-LIMIT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ST-IDXFILE          PIC 9(02).
+              88 IDX-SUCCESS              VALUE 00 97.
+              88 IDX-EOF                  VALUE 10.
+           05 EXT-ST              PIC 9(02).
+              88 EXT-SUCCESS              VALUE 00.
+           05 WS-EOF-SW           PIC X(01) VALUE 'N'.
+              88 WS-EOF                    VALUE 'Y'.
+           05 WS-REC-COUNT        PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-PROCESS UNTIL WS-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE
+           OPEN OUTPUT EXT-FILE.
+           IF NOT IDX-SUCCESS
+               DISPLAY 'IDX-FILE DOES NOT OPENED'
+               DISPLAY 'STATUS CODE: ' ST-IDXFILE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT EXT-SUCCESS
+               DISPLAY 'EXT-FILE DOES NOT OPENED'
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ IDX-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           ADD 1 TO WS-REC-COUNT.
+           MOVE IDX-REC TO EXT-REC.
+           WRITE EXT-REC.
+           READ IDX-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       H200-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE EXT-FILE.
+           DISPLAY 'RECORDS UNLOADED: ' WS-REC-COUNT.
+           DISPLAY 'PROGRAM IS EXIT'.
+           STOP RUN.
+       H999-END. EXIT.
