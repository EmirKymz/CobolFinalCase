@@ -0,0 +1,14 @@
+      ******************************************************
+      * IDXREC - IDX-FILE CUSTOMER MASTER RECORD LAYOUT
+      * SHARED BY ANY PROGRAM THAT OPENS IDX-FILE, KEYED OR
+      * SEQUENTIAL, SO THE LAYOUT ONLY LIVES IN ONE PLACE.
+      ******************************************************
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-UID           PIC S9(05) COMP-3.
+           03 IDX-DVZ          PIC S9(03) COMP.
+           03 IDX-NAME         PIC X(15).
+           03 IDX-SURNAME      PIC X(15).
+           03 IDX-DATE         PIC S9(07) COMP-3.
+           03 IDX-BALANCE      PIC S9(15) COMP-3.
+           03 IDX-OD-LIMIT     PIC S9(15) COMP-3.
