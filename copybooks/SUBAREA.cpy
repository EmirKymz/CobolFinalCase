@@ -0,0 +1,22 @@
+      ******************************************************
+      * SUBAREA - MAINPROG/SUBPROG CALL INTERFACE LAYOUT.
+      * COPIED INTO MAINPROG WORKING-STORAGE (CALL ARGUMENT)
+      * AND INTO SUBPROG'S LINKAGE SECTION SO BOTH SIDES OF
+      * THE CALL ALWAYS AGREE ON THE SAME LAYOUT.
+      ******************************************************
+       01  WS-SUB-AREA.
+           05 WS-SUB-FUNC      PIC 9(01).
+              88 WS-FUNC-WRITE         VALUE 1.
+              88 WS-FUNC-UPDATE        VALUE 2.
+              88 WS-FUNC-DELETE        VALUE 3.
+              88 WS-FUNC-READ          VALUE 4.
+              88 WS-FUNC-BALANCE       VALUE 5.
+              88 WS-FUNC-OTHER         VALUE 0.
+           05 WS-SUB-UID        PIC 9(05).
+           05 WS-SUB-RC         PIC 9(02).
+           05 WS-SUB-NAME       PIC X(15).
+           05 WS-SUB-SURNAME    PIC X(15).
+           05 WS-SUB-DVZ        PIC 9(03).
+           05 WS-SUB-BALANCE    PIC S9(15).
+           05 WS-SUB-AMOUNT     PIC S9(15).
+           05 WS-SUB-DATA       PIC X(140).
