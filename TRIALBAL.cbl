@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    TRIALBAL.
+       AUTHOR.        EMIRCAN KAYMAZ.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             STATUS ST-IDXFILE
+                             ORGANIZATION IS INDEXED
+                             ACCESS IS SEQUENTIAL
+                             RECORD KEY IS IDX-KEY.
+           SELECT TRL-FILE   ASSIGN TO TRLFILE
+                             STATUS TRL-ST.
+           SELECT FX-FILE    ASSIGN TO FXFILE
+                             STATUS ST-FXFILE
+                             ORGANIZATION IS INDEXED
+                             ACCESS IS SEQUENTIAL
+                             RECORD KEY IS FX-DVZ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+           COPY IDXREC.
+       FD  TRL-FILE RECORDING MODE F.
+       01  TRL-REC               PIC X(100).
+       FD  FX-FILE.
+       01  FX-REC.
+           05 FX-DVZ              PIC S9(03) COMP.
+           05 FX-RATE              PIC S9(05)V9(06) COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ST-IDXFILE          PIC 9(02).
+              88 IDX-SUCCESS              VALUE 00 97.
+              88 IDX-EOF                  VALUE 10.
+           05 TRL-ST              PIC 9(02).
+              88 TRL-SUCCESS              VALUE 00.
+           05 WS-EOF-SW           PIC X(01) VALUE 'N'.
+              88 WS-EOF                    VALUE 'Y'.
+           05 WS-REC-COUNT        PIC 9(07) VALUE ZERO.
+           05 WS-GRAND-TOTAL      PIC S9(15) COMP-3 VALUE ZERO.
+           05 WS-CURR-ENTRIES     PIC 9(03) VALUE ZERO.
+           05 WS-CURR-SKIPPED     PIC 9(05) VALUE ZERO.
+           05 WS-FOUND-SW         PIC X(01).
+              88 WS-FOUND                  VALUE 'Y'.
+           05 WS-CURR-TABLE.
+              10 WS-CURR-ENTRY OCCURS 50 TIMES INDEXED BY CX.
+                 15 WS-CURR-CODE     PIC S9(03) VALUE ZERO.
+                 15 WS-CURR-COUNT    PIC 9(07) VALUE ZERO.
+                 15 WS-CURR-TOTAL    PIC S9(15) COMP-3 VALUE ZERO.
+           05 ST-FXFILE           PIC 9(02).
+              88 FX-SUCCESS               VALUE 00 97.
+              88 FX-EOF                   VALUE 10.
+           05 WS-FX-OPEN-SW       PIC X(01) VALUE 'N'.
+           05 WS-BASE-DVZ         PIC S9(03) VALUE 949.
+           05 WS-BASE-TOTAL       PIC S9(15)V9(06) COMP-3 VALUE ZERO.
+           05 WS-FX-UNCONVERTED   PIC 9(03) VALUE ZERO.
+           05 WS-RATE-FOUND-SW    PIC X(01).
+              88 WS-RATE-FOUND            VALUE 'Y'.
+           05 WS-CUR-RATE         PIC S9(05)V9(06) COMP-3.
+           05 WS-FX-ENTRIES       PIC 9(03) VALUE ZERO.
+           05 WS-FX-SKIPPED       PIC 9(05) VALUE ZERO.
+           05 WS-FX-TABLE.
+              10 WS-FX-ENTRY OCCURS 50 TIMES INDEXED BY FX.
+                 15 WS-FX-CODE       PIC S9(03) VALUE ZERO.
+                 15 WS-FX-TBL-RATE   PIC S9(05)V9(06) COMP-3 VALUE ZERO.
+
+       01  WS-HDR-LINE-1.
+           05 FILLER              PIC X(100) VALUE
+              'TRIAL BALANCE REPORT - IDX-FILE BY CURRENCY'.
+       01  WS-HDR-LINE-2.
+           05 FILLER              PIC X(100) VALUE
+              'UID   NAME            SURNAME         DVZ BALANCE'.
+       01  WS-DTL-LINE.
+           05 WS-D-UID            PIC ZZZZ9.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-D-NAME           PIC X(15).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-D-SURNAME        PIC X(15).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-D-DVZ            PIC ZZ9.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-D-BAL            PIC -(14)9.
+           05 FILLER              PIC X(44) VALUE SPACES.
+       01  WS-SUB-LINE.
+           05 FILLER              PIC X(10) VALUE 'SUBTOTAL: '.
+           05 FILLER              PIC X(4) VALUE 'DVZ='.
+           05 WS-S-DVZ            PIC ZZ9.
+           05 FILLER              PIC X(4) VALUE SPACES.
+           05 FILLER              PIC X(7) VALUE 'COUNT: '.
+           05 WS-S-COUNT          PIC ZZZZZZ9.
+           05 FILLER              PIC X(4) VALUE SPACES.
+           05 FILLER              PIC X(7) VALUE 'TOTAL: '.
+           05 WS-S-TOTAL          PIC -(14)9.
+           05 FILLER              PIC X(45) VALUE SPACES.
+       01  WS-GRD-LINE.
+           05 FILLER              PIC X(16) VALUE 'GRAND TOTAL:    '.
+           05 WS-G-TOTAL          PIC -(14)9.
+           05 FILLER              PIC X(70) VALUE SPACES.
+       01  WS-FTR-LINE.
+           05 FILLER              PIC X(18) VALUE 'RECORDS PROCESSED:'.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-F-COUNT          PIC ZZZZZZ9.
+           05 FILLER              PIC X(75) VALUE SPACES.
+       01  WS-BASE-LINE.
+           05 FILLER              PIC X(28) VALUE
+              'CONSOLIDATED TOTAL BASE DVZ'.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-B-DVZ            PIC ZZ9.
+           05 FILLER              PIC X(2) VALUE ': '.
+           05 WS-B-TOTAL          PIC -(13)9.99.
+           05 FILLER              PIC X(52) VALUE SPACES.
+       01  WS-UNCV-LINE.
+           05 FILLER              PIC X(32) VALUE
+              'CURRENCIES WITHOUT A RATE (NOT '.
+           05 FILLER              PIC X(23) VALUE
+              'INCLUDED IN BASE TOTAL:'.
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 WS-U-COUNT          PIC ZZ9.
+           05 FILLER              PIC X(41) VALUE SPACES.
+       01  WS-OVFL-LINE.
+           05 FILLER              PIC X(34) VALUE
+              'CURRENCY TABLE FULL - SUBTOTALS '.
+           05 FILLER              PIC X(21) VALUE
+              'SKIPPED FOR: '.
+           05 WS-O-COUNT          PIC ZZZZ9.
+           05 FILLER              PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-PRINT-HEADERS
+           PERFORM H300-PROCESS UNTIL WS-EOF
+           PERFORM H400-PRINT-SUBTOTALS
+           PERFORM H500-PRINT-BASE-TOTAL
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE
+           OPEN OUTPUT TRL-FILE.
+           IF NOT IDX-SUCCESS
+               DISPLAY 'IDX-FILE DOES NOT OPENED'
+               DISPLAY 'STATUS CODE: ' ST-IDXFILE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT TRL-SUCCESS
+               DISPLAY 'TRL-FILE DOES NOT OPENED'
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ IDX-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM H110-LOAD-RATES.
+       H100-END. EXIT.
+
+       H110-LOAD-RATES.
+           OPEN INPUT FX-FILE.
+           IF NOT FX-SUCCESS
+               DISPLAY 'FX-FILE DOES NOT OPENED - '
+                       'BASE CURRENCY TOTAL WILL NOT BE PRODUCED'
+           ELSE
+               MOVE 'Y' TO WS-FX-OPEN-SW
+               READ FX-FILE NEXT RECORD
+                   AT END SET FX-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL FX-EOF
+                   IF WS-FX-ENTRIES < 50
+                       ADD 1 TO WS-FX-ENTRIES
+                       SET FX TO WS-FX-ENTRIES
+                       MOVE FX-DVZ  TO WS-FX-CODE (FX)
+                       MOVE FX-RATE TO WS-FX-TBL-RATE (FX)
+                   ELSE
+                       ADD 1 TO WS-FX-SKIPPED
+                   END-IF
+                   READ FX-FILE NEXT RECORD
+                       AT END SET FX-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE FX-FILE
+               IF WS-FX-SKIPPED > 0
+                   DISPLAY 'WARNING: ' WS-FX-SKIPPED
+                           ' FX-FILE RATE(S) SKIPPED - RATE TABLE FULL'
+               END-IF
+           END-IF.
+       H110-END. EXIT.
+
+       H200-PRINT-HEADERS.
+           WRITE TRL-REC FROM WS-HDR-LINE-1.
+           WRITE TRL-REC FROM WS-HDR-LINE-2.
+       H200-END. EXIT.
+
+       H300-PROCESS.
+           ADD 1 TO WS-REC-COUNT.
+           ADD IDX-BALANCE TO WS-GRAND-TOTAL.
+           MOVE IDX-UID     TO WS-D-UID.
+           MOVE IDX-NAME    TO WS-D-NAME.
+           MOVE IDX-SURNAME TO WS-D-SURNAME.
+           MOVE IDX-DVZ     TO WS-D-DVZ.
+           MOVE IDX-BALANCE TO WS-D-BAL.
+           WRITE TRL-REC FROM WS-DTL-LINE.
+           PERFORM H320-ACCUM-CURRENCY.
+           READ IDX-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+       H300-END. EXIT.
+
+       H320-ACCUM-CURRENCY.
+           SET WS-FOUND-SW TO 'N'.
+           SET CX TO 1.
+           SEARCH WS-CURR-ENTRY
+               AT END CONTINUE
+               WHEN WS-CURR-CODE (CX) = IDX-DVZ
+                   SET WS-FOUND TO TRUE
+           END-SEARCH.
+           IF NOT WS-FOUND
+               IF WS-CURR-ENTRIES < 50
+                   ADD 1 TO WS-CURR-ENTRIES
+                   SET CX TO WS-CURR-ENTRIES
+                   MOVE IDX-DVZ TO WS-CURR-CODE (CX)
+                   MOVE ZERO    TO WS-CURR-COUNT (CX)
+                   MOVE ZERO    TO WS-CURR-TOTAL (CX)
+                   SET WS-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-CURR-SKIPPED
+               END-IF
+           END-IF.
+           IF WS-FOUND
+               ADD 1 TO WS-CURR-COUNT (CX)
+               ADD IDX-BALANCE TO WS-CURR-TOTAL (CX)
+           END-IF.
+       H320-END. EXIT.
+
+       H400-PRINT-SUBTOTALS.
+           PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > WS-CURR-ENTRIES
+               MOVE WS-CURR-CODE (CX)  TO WS-S-DVZ
+               MOVE WS-CURR-COUNT (CX) TO WS-S-COUNT
+               MOVE WS-CURR-TOTAL (CX) TO WS-S-TOTAL
+               WRITE TRL-REC FROM WS-SUB-LINE
+           END-PERFORM.
+           MOVE WS-GRAND-TOTAL TO WS-G-TOTAL.
+           WRITE TRL-REC FROM WS-GRD-LINE.
+           MOVE WS-REC-COUNT TO WS-F-COUNT.
+           WRITE TRL-REC FROM WS-FTR-LINE.
+           IF WS-CURR-SKIPPED > 0
+               MOVE WS-CURR-SKIPPED TO WS-O-COUNT
+               WRITE TRL-REC FROM WS-OVFL-LINE
+           END-IF.
+       H400-END. EXIT.
+
+       H420-FIND-RATE.
+           SET WS-RATE-FOUND-SW TO 'N'.
+           MOVE ZERO TO WS-CUR-RATE.
+           IF WS-CURR-CODE (CX) = WS-BASE-DVZ
+               SET WS-RATE-FOUND TO TRUE
+               MOVE 1 TO WS-CUR-RATE
+           ELSE
+               SET FX TO 1
+               SEARCH WS-FX-ENTRY
+                   AT END CONTINUE
+                   WHEN WS-FX-CODE (FX) = WS-CURR-CODE (CX)
+                        SET WS-RATE-FOUND TO TRUE
+                        MOVE WS-FX-TBL-RATE (FX) TO WS-CUR-RATE
+               END-SEARCH
+           END-IF.
+       H420-END. EXIT.
+
+       H500-PRINT-BASE-TOTAL.
+           IF WS-FX-OPEN-SW = 'Y'
+               PERFORM VARYING CX FROM 1 BY 1 UNTIL CX > WS-CURR-ENTRIES
+                   PERFORM H420-FIND-RATE
+                   IF WS-RATE-FOUND
+                       COMPUTE WS-BASE-TOTAL = WS-BASE-TOTAL +
+                               (WS-CURR-TOTAL (CX) * WS-CUR-RATE)
+                   ELSE
+                       ADD 1 TO WS-FX-UNCONVERTED
+                   END-IF
+               END-PERFORM
+               MOVE WS-BASE-DVZ   TO WS-B-DVZ
+               MOVE WS-BASE-TOTAL TO WS-B-TOTAL
+               WRITE TRL-REC FROM WS-BASE-LINE
+               IF WS-FX-UNCONVERTED > 0
+                   MOVE WS-FX-UNCONVERTED TO WS-U-COUNT
+                   WRITE TRL-REC FROM WS-UNCV-LINE
+               END-IF
+           END-IF.
+       H500-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE TRL-FILE.
+           DISPLAY 'PROGRAM IS EXIT'.
+           STOP RUN.
+       H999-END. EXIT.
